@@ -7,21 +7,322 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXAMPLE_DIVISION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LESSON-MASTER-SELECT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE
+               ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT OPTIONAL FEED-FILE ASSIGN TO "data/LESSON-FEED.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LESSON-MASTER-FILE.
+           COPY LESSON-RECORD.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPOINT-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-RECORD.
+
+       FD  FEED-FILE.
+           COPY FEED-RECORD.
+
        WORKING-STORAGE SECTION.
        *> ALMMACENAMIENTO DE VARIABLES
        01  SALUDO PIC A(22).
            *>INICIANDO VARIABLE CON VALOR
-       01  TITULO PIC A(40) VALUE 'EJEMPLO DIVISIONES 1'.
-       01  NUMERO PIC 9(1) VALUE 5.
+       01  TITULO PIC A(40).
+       01  NUMERO PIC 9(1).
+
+       COPY GREETING-TABLE.
+
+       01  WS-LESSON-FILE-STATUS      PIC XX VALUE "00".
+       01  WS-CHECKPOINT-FILE-STATUS  PIC XX VALUE "00".
+       01  WS-AUDIT-FILE-STATUS       PIC XX VALUE "00".
+       01  WS-FEED-FILE-STATUS        PIC XX VALUE "00".
+       01  WS-AUDIT-LOG-OPEN          PIC X VALUE "Y".
+       01  WS-LESSON-MASTER-OPEN      PIC X VALUE "Y".
+       01  WS-FEED-FILE-OPEN          PIC X VALUE "N".
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+       01  WS-RESTART-FOUND           PIC X VALUE "N".
+       01  WS-LAST-CODE               PIC X(6) VALUE LOW-VALUES.
+       01  WS-CURRENT-DATE-TIME       PIC X(21).
+       01  WS-TODAY                   PIC X(8).
+       01  WS-RUN-ID                  PIC X(8).
+       01  WS-AUDIT-FILENAME          PIC X(40).
+       01  WS-NUMERO-VALID            PIC X VALUE "Y".
+       01  WS-REJECT-COUNT            PIC 9(4) VALUE ZERO.
+       01  WS-RECORDS-READ            PIC 9(4) VALUE ZERO.
+       01  WS-DISPLAY-COUNT           PIC 9(4) VALUE ZERO.
+       01  WS-SKIPPED-COUNT           PIC 9(4) VALUE ZERO.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-LANGUAGE-CODE  PIC X(2).
+       01  LS-RETURN-CODE    PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-LANGUAGE-CODE LS-RETURN-CODE.
        MAIN-PROCEDURE.
+            MOVE ZERO TO LS-RETURN-CODE
+            PERFORM 1000-OPEN-LESSON-MASTER
+            IF WS-LESSON-MASTER-OPEN = "Y"
+               PERFORM 2000-READ-CHECKPOINT
+               PERFORM 3000-PROCESS-LESSONS UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM 8000-RECONCILE
+               PERFORM 9000-WRITE-REJECT-SUMMARY
+               PERFORM 9100-CLEAR-CHECKPOINT
+            END-IF
+            IF WS-LESSON-MASTER-OPEN = "Y"
+               CLOSE LESSON-MASTER-FILE
+            END-IF
+            IF WS-AUDIT-LOG-OPEN = "Y"
+               CLOSE AUDIT-LOG-FILE
+            END-IF
+            IF WS-FEED-FILE-OPEN = "Y"
+               CLOSE FEED-FILE
+            END-IF
+            GOBACK.
+
+       1000-OPEN-LESSON-MASTER.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY
+            MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-ID
+            STRING "data/AUDIT-" DELIMITED BY SIZE
+                   WS-TODAY      DELIMITED BY SIZE
+                   ".LOG"        DELIMITED BY SIZE
+                   INTO WS-AUDIT-FILENAME
+            END-STRING
+            OPEN INPUT LESSON-MASTER-FILE
+            IF WS-LESSON-FILE-STATUS <> "00"
+               MOVE "N" TO WS-LESSON-MASTER-OPEN
+               MOVE "Y" TO WS-EOF-SWITCH
+               MOVE 95 TO LS-RETURN-CODE
+               DISPLAY "ERROR: LESSON MASTER FILE UNAVAILABLE, STATUS="
+                       WS-LESSON-FILE-STATUS
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS <> "00"
+                  AND WS-AUDIT-FILE-STATUS <> "05"
+                  MOVE "N" TO WS-AUDIT-LOG-OPEN
+                  DISPLAY "WARNING: AUDIT LOG NOT AVAILABLE, STATUS="
+                          WS-AUDIT-FILE-STATUS
+               ELSE
+                  MOVE "Y" TO WS-AUDIT-LOG-OPEN
+                  MOVE "LESSON-MASTER" TO AUD-FIELD-NAME
+                  STRING "UNAVAILABLE STATUS=" DELIMITED BY SIZE
+                         WS-LESSON-FILE-STATUS  DELIMITED BY SIZE
+                         INTO AUD-FIELD-VALUE
+                  END-STRING
+                  PERFORM 3221-WRITE-AUDIT-LINE
+               END-IF
+            ELSE
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS <> "00"
+                  AND WS-AUDIT-FILE-STATUS <> "05"
+                  MOVE "N" TO WS-AUDIT-LOG-OPEN
+                  DISPLAY "WARNING: AUDIT LOG NOT AVAILABLE, STATUS="
+                          WS-AUDIT-FILE-STATUS
+               END-IF
+               OPEN EXTEND FEED-FILE
+               IF WS-FEED-FILE-STATUS <> "00"
+                  AND WS-FEED-FILE-STATUS <> "05"
+                  MOVE "N" TO WS-FEED-FILE-OPEN
+                  DISPLAY "WARNING: FEED FILE NOT AVAILABLE, STATUS="
+                          WS-FEED-FILE-STATUS
+                  MOVE "FEED-FILE" TO AUD-FIELD-NAME
+                  STRING "NOT AVAILABLE STATUS=" DELIMITED BY SIZE
+                         WS-FEED-FILE-STATUS      DELIMITED BY SIZE
+                         INTO AUD-FIELD-VALUE
+                  END-STRING
+                  PERFORM 3221-WRITE-AUDIT-LINE
+               ELSE
+                  MOVE "Y" TO WS-FEED-FILE-OPEN
+               END-IF
+            END-IF.
+
+       2000-READ-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                  AT END
+                     MOVE "N" TO WS-RESTART-FOUND
+                  NOT AT END
+                     MOVE CKPT-LAST-CODE TO WS-LAST-CODE
+                     MOVE "Y" TO WS-RESTART-FOUND
+                     DISPLAY "RESTARTING AFTER LESSON-CODE "
+                             CKPT-LAST-CODE " (NUMERO "
+                             CKPT-LAST-NUMERO ")"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+            ELSE
+               MOVE "N" TO WS-RESTART-FOUND
+            END-IF.
+
+       3000-PROCESS-LESSONS.
+            READ LESSON-MASTER-FILE NEXT RECORD
+               AT END
+                  MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                  ADD 1 TO WS-RECORDS-READ
+                  IF WS-RESTART-FOUND = "Y"
+                     AND LESSON-CODE <= WS-LAST-CODE
+                     ADD 1 TO WS-SKIPPED-COUNT
+                  ELSE
+                     PERFORM 3050-EDIT-NUMERO
+                     IF WS-NUMERO-VALID = "Y"
+                        PERFORM 3100-BUILD-OUTPUT-FIELDS
+                        PERFORM 3200-DISPLAY-LESSON
+                        PERFORM 3300-WRITE-CHECKPOINT
+                     END-IF
+                  END-IF
+            END-READ.
+
+       3050-EDIT-NUMERO.
+            MOVE "Y" TO WS-NUMERO-VALID
+            IF LESSON-NUMERO IS NOT NUMERIC OR LESSON-NUMERO = ZERO
+               MOVE "N" TO WS-NUMERO-VALID
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "WARNING: REJECTED LESSON " LESSON-CODE
+                       " - INVALID NUMERO"
+               MOVE "REJECTED"   TO AUD-FIELD-NAME
+               MOVE LESSON-CODE  TO AUD-FIELD-VALUE
+               PERFORM 3221-WRITE-AUDIT-LINE
+            END-IF.
+
+       3100-BUILD-OUTPUT-FIELDS.
+            MOVE LESSON-TITULO TO TITULO
+            MOVE LESSON-NUMERO TO NUMERO.
+
+       3200-DISPLAY-LESSON.
             DISPLAY "Hello "
-            MOVE "BIENVENIDO " TO SALUDO. *>ASIGNACION DE VALOR A VARIABLE
-            DISPLAY "MUY BUENAS, " SALUDO. *> CONCATENO SIN NINGUN SIGNO
-            DISPLAY "TITULO: " TITULO.
-            DISPLAY "ESTE ES EL TUTORIAL NUMERO: " NUMERO.
-            STOP RUN.
+            PERFORM 3210-LOOKUP-GREETING
+            DISPLAY "MUY BUENAS, " SALUDO *> CONCATENO SIN NINGUN SIGNO
+            DISPLAY "TITULO: " TITULO
+            DISPLAY "ESTE ES EL TUTORIAL NUMERO: " NUMERO
+            PERFORM 3220-WRITE-AUDIT-LOG
+            PERFORM 3230-WRITE-FEED-RECORD
+            ADD 1 TO WS-DISPLAY-COUNT.
+
+       3210-LOOKUP-GREETING.
+            MOVE SPACES TO SALUDO
+            SET GT-IDX TO 1
+            SEARCH GREETING-ENTRY
+               AT END
+                  MOVE "BIENVENIDO " TO SALUDO
+               WHEN GT-LANGUAGE-CODE(GT-IDX) = LS-LANGUAGE-CODE
+                  MOVE GT-GREETING(GT-IDX) TO SALUDO
+            END-SEARCH.
+
+       3220-WRITE-AUDIT-LOG.
+            MOVE "SALUDO" TO AUD-FIELD-NAME
+            MOVE SALUDO   TO AUD-FIELD-VALUE
+            PERFORM 3221-WRITE-AUDIT-LINE
+            MOVE "TITULO" TO AUD-FIELD-NAME
+            MOVE TITULO   TO AUD-FIELD-VALUE
+            PERFORM 3221-WRITE-AUDIT-LINE
+            MOVE "NUMERO" TO AUD-FIELD-NAME
+            MOVE NUMERO   TO AUD-FIELD-VALUE
+            PERFORM 3221-WRITE-AUDIT-LINE.
+
+       3221-WRITE-AUDIT-LINE.
+            IF WS-AUDIT-LOG-OPEN = "Y"
+               MOVE WS-RUN-ID            TO AUD-RUN-ID
+               MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP
+               MOVE "EXAMPLE_DIVISION"   TO AUD-PROGRAM-ID
+               WRITE AUDIT-RECORD
+               IF WS-AUDIT-FILE-STATUS <> "00"
+                  DISPLAY "AUDIT-LOG FALLBACK: " AUD-FIELD-NAME "="
+                          AUD-FIELD-VALUE
+               END-IF
+            ELSE
+               DISPLAY "AUDIT-LOG FALLBACK: " AUD-FIELD-NAME "="
+                       AUD-FIELD-VALUE
+            END-IF.
+
+       3230-WRITE-FEED-RECORD.
+            IF WS-FEED-FILE-OPEN = "Y"
+               MOVE SPACES TO FEED-RECORD
+               STRING FUNCTION TRIM(SALUDO)  DELIMITED BY SIZE
+                      ","                    DELIMITED BY SIZE
+                      FUNCTION TRIM(TITULO)  DELIMITED BY SIZE
+                      ","                    DELIMITED BY SIZE
+                      NUMERO                 DELIMITED BY SIZE
+                      INTO FEED-RECORD
+               END-STRING
+               WRITE FEED-RECORD
+               IF WS-FEED-FILE-STATUS <> "00"
+                  MOVE "N" TO WS-FEED-FILE-OPEN
+                  DISPLAY "WARNING: FEED FILE WRITE FAILED, STATUS="
+                          WS-FEED-FILE-STATUS
+                  MOVE "FEED-FILE" TO AUD-FIELD-NAME
+                  STRING "WRITE FAILED STATUS=" DELIMITED BY SIZE
+                         WS-FEED-FILE-STATUS     DELIMITED BY SIZE
+                         INTO AUD-FIELD-VALUE
+                  END-STRING
+                  PERFORM 3221-WRITE-AUDIT-LINE
+               END-IF
+            END-IF.
+
+       3300-WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF WS-CHECKPOINT-FILE-STATUS <> "00"
+               DISPLAY "WARNING: CHECKPOINT FILE NOT AVAILABLE, STATUS="
+                       WS-CHECKPOINT-FILE-STATUS
+            ELSE
+               MOVE NUMERO      TO CKPT-LAST-NUMERO
+               MOVE LESSON-CODE TO CKPT-LAST-CODE
+               MOVE "C"         TO CKPT-STATUS
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-FILE-STATUS <> "00"
+                  DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS="
+                          WS-CHECKPOINT-FILE-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       8000-RECONCILE.
+            IF WS-RECORDS-READ NOT =
+               WS-DISPLAY-COUNT + WS-REJECT-COUNT + WS-SKIPPED-COUNT
+               MOVE 90 TO LS-RETURN-CODE
+               DISPLAY "RECONCILIATION ERROR: READ=" WS-RECORDS-READ
+                       " DISPLAYED=" WS-DISPLAY-COUNT
+                       " REJECTED=" WS-REJECT-COUNT
+                       " SKIPPED=" WS-SKIPPED-COUNT
+               MOVE "RECON-ERROR" TO AUD-FIELD-NAME
+               STRING "READ="    DELIMITED BY SIZE
+                      WS-RECORDS-READ   DELIMITED BY SIZE
+                      " DISP="   DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT  DELIMITED BY SIZE
+                      " REJ="    DELIMITED BY SIZE
+                      WS-REJECT-COUNT   DELIMITED BY SIZE
+                      " SKIP="   DELIMITED BY SIZE
+                      WS-SKIPPED-COUNT  DELIMITED BY SIZE
+                      INTO AUD-FIELD-VALUE
+               END-STRING
+               PERFORM 3221-WRITE-AUDIT-LINE
+            END-IF.
+
+       9000-WRITE-REJECT-SUMMARY.
+            MOVE "REJECT-COUNT" TO AUD-FIELD-NAME
+            MOVE WS-REJECT-COUNT TO AUD-FIELD-VALUE
+            PERFORM 3221-WRITE-AUDIT-LINE.
+
+       9100-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF WS-CHECKPOINT-FILE-STATUS <> "00"
+               DISPLAY "WARNING: CHECKPOINT FILE NOT CLEARED, STATUS="
+                       WS-CHECKPOINT-FILE-STATUS
+            ELSE
+               CLOSE CHECKPOINT-FILE
+            END-IF.
        END PROGRAM EXAMPLE_DIVISION.
