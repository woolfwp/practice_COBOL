@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Control-break summary report over the lesson master
+      *          file: one detail line per LESSON-TITULO/LESSON-NUMERO,
+      *          a total per catalog section, and a grand total -
+      *          the run summary operators used to build by hand from
+      *          the console log.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT_LECCIONES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LESSON-MASTER-SELECT.
+
+           SELECT REPORT-FILE ASSIGN TO "data/LECCIONES-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LESSON-MASTER-FILE.
+           COPY LESSON-RECORD.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LESSON-FILE-STATUS  PIC XX VALUE "00".
+       01  WS-REPORT-FILE-STATUS  PIC XX VALUE "00".
+       01  WS-LESSON-FILE-OPEN    PIC X VALUE "Y".
+       01  WS-REPORT-FILE-OPEN    PIC X VALUE "N".
+       01  WS-EOF-SWITCH          PIC X VALUE "N".
+       01  WS-PREV-SECTION        PIC X(4) VALUE SPACES.
+       01  WS-PAGE-NUMBER         PIC 9(4) VALUE ZERO.
+       01  WS-LINE-COUNT          PIC 9(4) VALUE ZERO.
+       01  WS-LINES-PER-PAGE      PIC 9(4) VALUE 20.
+       01  WS-SECTION-COUNT       PIC 9(4) VALUE ZERO.
+       01  WS-GRAND-TOTAL         PIC 9(4) VALUE ZERO.
+       01  WS-DETAIL-LINE         PIC X(80).
+       01  WS-TOTAL-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE
+            IF WS-LESSON-FILE-OPEN = "Y"
+               IF WS-EOF-SWITCH = "N"
+                  PERFORM 3100-READ-NEXT-LESSON
+               END-IF
+               PERFORM 3000-PROCESS-LESSONS UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM 4000-PRINT-SECTION-TOTAL
+               PERFORM 5000-PRINT-GRAND-TOTAL
+            END-IF
+            PERFORM 9000-CLOSE-FILES
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT LESSON-MASTER-FILE
+            IF WS-LESSON-FILE-STATUS <> "00"
+               MOVE "N" TO WS-LESSON-FILE-OPEN
+               MOVE "Y" TO WS-EOF-SWITCH
+               DISPLAY "ERROR: LESSON MASTER FILE UNAVAILABLE, STATUS="
+                       WS-LESSON-FILE-STATUS
+            ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-FILE-STATUS <> "00"
+                  MOVE "N" TO WS-REPORT-FILE-OPEN
+                  MOVE "N" TO WS-LESSON-FILE-OPEN
+                  MOVE "Y" TO WS-EOF-SWITCH
+                  DISPLAY "ERROR: REPORT FILE UNAVAILABLE, STATUS="
+                          WS-REPORT-FILE-STATUS
+                  CLOSE LESSON-MASTER-FILE
+               ELSE
+                  MOVE "Y" TO WS-REPORT-FILE-OPEN
+                  MOVE LOW-VALUES TO LESSON-SECTION-CODE
+                  START LESSON-MASTER-FILE KEY IS NOT LESS THAN
+                        LESSON-SECTION-CODE
+                     INVALID KEY
+                        MOVE "Y" TO WS-EOF-SWITCH
+                  END-START
+                  PERFORM 2000-PRINT-PAGE-HEADERS
+               END-IF
+            END-IF.
+
+       2000-PRINT-PAGE-HEADERS.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE ZERO TO WS-LINE-COUNT
+            MOVE SPACES TO WS-DETAIL-LINE
+            STRING "REPORTE DE LECCIONES"   DELIMITED BY SIZE
+                   "   PAGINA: "            DELIMITED BY SIZE
+                   WS-PAGE-NUMBER           DELIMITED BY SIZE
+                   INTO WS-DETAIL-LINE
+            END-STRING
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE
+            MOVE "SECCION  TITULO                            NUMERO"
+                 TO WS-DETAIL-LINE
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE
+            ADD 2 TO WS-LINE-COUNT.
+
+       3000-PROCESS-LESSONS.
+            IF LESSON-SECTION-CODE <> WS-PREV-SECTION
+               AND WS-PREV-SECTION <> SPACES
+               PERFORM 4000-PRINT-SECTION-TOTAL
+               MOVE ZERO TO WS-SECTION-COUNT
+            END-IF
+            MOVE LESSON-SECTION-CODE TO WS-PREV-SECTION
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2000-PRINT-PAGE-HEADERS
+            END-IF
+            PERFORM 3200-PRINT-DETAIL-LINE
+            ADD 1 TO WS-SECTION-COUNT
+            ADD 1 TO WS-GRAND-TOTAL
+            PERFORM 3100-READ-NEXT-LESSON.
+
+       3100-READ-NEXT-LESSON.
+            READ LESSON-MASTER-FILE NEXT RECORD
+               AT END
+                  MOVE "Y" TO WS-EOF-SWITCH
+            END-READ.
+
+       3200-PRINT-DETAIL-LINE.
+            MOVE SPACES TO WS-DETAIL-LINE
+            STRING LESSON-SECTION-CODE  DELIMITED BY SIZE
+                   "     "              DELIMITED BY SIZE
+                   LESSON-TITULO        DELIMITED BY SIZE
+                   "  "                 DELIMITED BY SIZE
+                   LESSON-NUMERO        DELIMITED BY SIZE
+                   INTO WS-DETAIL-LINE
+            END-STRING
+            WRITE REPORT-LINE FROM WS-DETAIL-LINE
+            ADD 1 TO WS-LINE-COUNT.
+
+       4000-PRINT-SECTION-TOTAL.
+            IF WS-PREV-SECTION <> SPACES
+               MOVE SPACES TO WS-TOTAL-LINE
+               STRING "  SECTION "          DELIMITED BY SIZE
+                      WS-PREV-SECTION       DELIMITED BY SIZE
+                      " TOTAL LESSONS: "    DELIMITED BY SIZE
+                      WS-SECTION-COUNT      DELIMITED BY SIZE
+                      INTO WS-TOTAL-LINE
+               END-STRING
+               WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               ADD 1 TO WS-LINE-COUNT
+            END-IF.
+
+       5000-PRINT-GRAND-TOTAL.
+            MOVE SPACES TO WS-TOTAL-LINE
+            STRING "GRAND TOTAL LESSONS: " DELIMITED BY SIZE
+                   WS-GRAND-TOTAL          DELIMITED BY SIZE
+                   INTO WS-TOTAL-LINE
+            END-STRING
+            WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+       9000-CLOSE-FILES.
+            IF WS-LESSON-FILE-OPEN = "Y"
+               CLOSE LESSON-MASTER-FILE
+            END-IF
+            IF WS-REPORT-FILE-OPEN = "Y"
+               CLOSE REPORT-FILE
+            END-IF.
+       END PROGRAM REPORT_LECCIONES.
