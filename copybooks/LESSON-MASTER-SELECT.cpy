@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: LESSON-MASTER-SELECT
+      * Purpose : Single source of truth for the LESSON-MASTER-FILE
+      *           SELECT clause (FILE-CONTROL). Every program that
+      *           opens data/LESSON.DAT must COPY this instead of
+      *           writing its own SELECT, so the primary/alternate
+      *           key schema can never drift between programs that
+      *           share the physical file. ACCESS MODE IS DYNAMIC so
+      *           a program can either READ NEXT in primary-key order
+      *           or START/READ NEXT in alternate-key order.
+      ******************************************************************
+           SELECT LESSON-MASTER-FILE ASSIGN TO "data/LESSON.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LESSON-CODE
+               ALTERNATE RECORD KEY IS LESSON-SECTION-CODE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-LESSON-FILE-STATUS.
