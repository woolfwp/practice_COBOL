@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: AUDIT-RECORD
+      * Purpose : One line per DISPLAY mirrored to the dated audit-log
+      *           file, so "what did the 2am run show" can be answered
+      *           from disk instead of from memory.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-ID        PIC X(8).
+           05  AUD-TIMESTAMP     PIC X(26).
+           05  AUD-PROGRAM-ID    PIC X(20).
+           05  AUD-FIELD-NAME    PIC X(20).
+           05  AUD-FIELD-VALUE   PIC X(60).
