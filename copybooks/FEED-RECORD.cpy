@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: FEED-RECORD
+      * Purpose : Delimited (CSV) feed of SALUDO/TITULO/NUMERO for the
+      *           dashboard's ETL, as an alternative to screen-scraping
+      *           batch logs. JSON library is disabled in this
+      *           GnuCOBOL build (see cobc --info), so the feed is
+      *           written delimited rather than as JSON.
+      ******************************************************************
+       01  FEED-RECORD                  PIC X(80).
