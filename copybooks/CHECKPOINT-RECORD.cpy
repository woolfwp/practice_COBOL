@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CHECKPOINT-RECORD
+      * Purpose : Restart point for EXAMPLE_DIVISION's multi-title run.
+      *           CKPT-LAST-CODE is the actual restart position - the
+      *           LESSON-CODE of the last lesson completed, matching
+      *           the master file's read order (LESSON-NUMERO is only
+      *           a PIC 9(1) display counter and repeats across
+      *           records, so it cannot identify a read position).
+      *           CKPT-LAST-NUMERO is carried for operator visibility
+      *           only.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CODE    PIC X(6).
+           05  CKPT-LAST-NUMERO  PIC 9(1).
+           05  CKPT-STATUS       PIC X(1).
