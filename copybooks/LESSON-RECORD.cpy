@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: LESSON-RECORD
+      * Purpose : Record layout for the indexed lesson master file
+      *           (LESSON-MASTER-FILE). Keyed by LESSON-CODE so the
+      *           content desk can add/change lesson titles without a
+      *           recompile.
+      ******************************************************************
+       01  LESSON-RECORD.
+           05  LESSON-CODE          PIC X(6).
+           05  LESSON-SECTION-CODE  PIC X(4).
+           05  LESSON-TITULO        PIC A(40).
+           05  LESSON-NUMERO        PIC 9(1).
