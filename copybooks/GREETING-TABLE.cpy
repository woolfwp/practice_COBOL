@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: GREETING-TABLE
+      * Purpose : Language/greeting lookup table keyed by a 2-char
+      *           language code, replacing the hardcoded "BIENVENIDO "
+      *           literal. Loaded via REDEFINES over VALUE literals so
+      *           no extra file I/O is needed for a 3-row table.
+      ******************************************************************
+       01  GREETING-TABLE-VALUES.
+           05  FILLER PIC X(24) VALUE "ESBIENVENIDO            ".
+           05  FILLER PIC X(24) VALUE "ENWELCOME               ".
+           05  FILLER PIC X(24) VALUE "PTBEM-VINDO             ".
+       01  GREETING-TABLE REDEFINES GREETING-TABLE-VALUES.
+           05  GREETING-ENTRY OCCURS 3 TIMES INDEXED BY GT-IDX.
+               10  GT-LANGUAGE-CODE  PIC X(2).
+               10  GT-GREETING       PIC A(22).
