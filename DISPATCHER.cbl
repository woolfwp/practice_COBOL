@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Front-end driver so the run sheet can say "run the
+      *          dispatcher with option 1 or 2" instead of listing the
+      *          raw PGM= names division_example / EXAMPLE_DIVISION.
+      *          Takes the option from the command line, or prompts
+      *          for it when none was supplied.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPATCHER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPTION         PIC X(1).
+       01  WS-RUN-DATE       PIC X(8).
+       01  WS-SHIFT-CODE     PIC X(1) VALUE "1".
+       01  WS-LANGUAGE-CODE  PIC X(2) VALUE "ES".
+       01  WS-RETURN-CODE    PIC 9(2) VALUE ZERO.
+       01  WS-TODAY          PIC X(21).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-GET-OPTION
+            EVALUATE WS-OPTION
+               WHEN "1"
+                  PERFORM 2000-RUN-DIVISION-EXAMPLE
+               WHEN "2"
+                  PERFORM 3000-RUN-EXAMPLE-DIVISION
+               WHEN OTHER
+                  DISPLAY "DISPATCHER: INVALID OPTION, USE 1 OR 2"
+                  MOVE 16 TO WS-RETURN-CODE
+            END-EVALUATE
+            MOVE WS-RETURN-CODE TO RETURN-CODE
+            STOP RUN.
+
+       1000-GET-OPTION.
+            DISPLAY 1 UPON ARGUMENT-NUMBER
+            ACCEPT WS-OPTION FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                  MOVE SPACE TO WS-OPTION
+            END-ACCEPT
+            IF WS-OPTION = SPACE
+               DISPLAY "1 = division_example  2 = EXAMPLE_DIVISION"
+               DISPLAY "SELECT FUNCTION: "
+               ACCEPT WS-OPTION
+            END-IF.
+
+       2000-RUN-DIVISION-EXAMPLE.
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+            MOVE WS-TODAY(1:8) TO WS-RUN-DATE
+            CALL "division_example" USING WS-RUN-DATE WS-SHIFT-CODE
+                                           WS-RETURN-CODE
+            DISPLAY "DISPATCHER: division_example RETURN CODE "
+                    WS-RETURN-CODE.
+
+       3000-RUN-EXAMPLE-DIVISION.
+            PERFORM 3100-GET-LANGUAGE-CODE
+            CALL "EXAMPLE_DIVISION" USING WS-LANGUAGE-CODE
+                                           WS-RETURN-CODE
+            DISPLAY "DISPATCHER: EXAMPLE_DIVISION RETURN CODE "
+                    WS-RETURN-CODE.
+
+       3100-GET-LANGUAGE-CODE.
+            DISPLAY 2 UPON ARGUMENT-NUMBER
+            ACCEPT WS-LANGUAGE-CODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                  MOVE SPACES TO WS-LANGUAGE-CODE
+            END-ACCEPT
+            IF WS-LANGUAGE-CODE = SPACES
+               DISPLAY "LANGUAGE CODE (ES/EN/PT): "
+               ACCEPT WS-LANGUAGE-CODE
+            END-IF.
+       END PROGRAM DISPATCHER.
