@@ -4,20 +4,112 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
-       *>Identification Division es la unica division obligatioria
-       *>Contiene el nombre del programa
+      *>Identification Division es la unica division obligatioria
+      *>Contiene el nombre del programa
        IDENTIFICATION DIVISION.
        *> las divisiones se dividen en section
        PROGRAM-ID. division_example.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-LOG-FILE
+               ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        *>Data division lleva las variables, registros, nombres de campos etc
        DATA DIVISION.
        FILE SECTION.*>Campos que componen los registros de todos los archivos que se usen
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-RECORD.
+
        WORKING-STORAGE SECTION.*>declaran las variables de los programas
+       01  WS-DATE-VALID         PIC X VALUE "Y".
+       01  WS-SHIFT-VALID        PIC X VALUE "Y".
+       01  WS-AUDIT-FILE-STATUS  PIC XX VALUE "00".
+       01  WS-AUDIT-FILENAME     PIC X(40).
+       01  WS-CURRENT-DATE-TIME  PIC X(21).
+       01  WS-TODAY              PIC X(8).
+       01  WS-RUN-ID             PIC X(8).
+       01  WS-AUDIT-LOG-OPEN     PIC X VALUE "Y".
+
        LINKAGE SECTION.*>variables que se enlazan con el programa principal
+       01  LS-RUN-DATE       PIC X(8).
+       01  LS-SHIFT-CODE     PIC X(1).
+       01  LS-RETURN-CODE    PIC 9(2).
+
        *> Procedure division lleva todos los procedimientos necesarios
        *> para que el programa funcione, la logica del programa
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-RUN-DATE LS-SHIFT-CODE
+                                 LS-RETURN-CODE.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+            PERFORM 1000-OPEN-AUDIT-LOG
+            PERFORM 2000-EDIT-PARAMETERS
+            IF WS-DATE-VALID = "Y" AND WS-SHIFT-VALID = "Y"
+               DISPLAY "Hello world"
+               MOVE ZERO TO LS-RETURN-CODE
+            ELSE
+               DISPLAY "division_example: REJECTED RUN-DATE/SHIFT-CODE"
+               MOVE 80 TO LS-RETURN-CODE
+            END-IF
+            PERFORM 3000-WRITE-AUDIT-LOG
+            IF WS-AUDIT-LOG-OPEN = "Y"
+               CLOSE AUDIT-LOG-FILE
+            END-IF
+            GOBACK.
+
+       1000-OPEN-AUDIT-LOG.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+            MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY
+            MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-ID
+            STRING "data/AUDIT-" DELIMITED BY SIZE
+                   WS-TODAY      DELIMITED BY SIZE
+                   ".LOG"        DELIMITED BY SIZE
+                   INTO WS-AUDIT-FILENAME
+            END-STRING
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF WS-AUDIT-FILE-STATUS <> "00"
+               AND WS-AUDIT-FILE-STATUS <> "05"
+               MOVE "N" TO WS-AUDIT-LOG-OPEN
+               DISPLAY "WARNING: AUDIT LOG NOT AVAILABLE, STATUS="
+                       WS-AUDIT-FILE-STATUS
+            END-IF.
+
+       2000-EDIT-PARAMETERS.
+            MOVE "Y" TO WS-DATE-VALID
+            MOVE "Y" TO WS-SHIFT-VALID
+            IF LS-RUN-DATE IS NOT NUMERIC
+               MOVE "N" TO WS-DATE-VALID
+            END-IF
+            IF LS-SHIFT-CODE <> "1" AND LS-SHIFT-CODE <> "2"
+               AND LS-SHIFT-CODE <> "3"
+               MOVE "N" TO WS-SHIFT-VALID
+            END-IF.
+
+       3000-WRITE-AUDIT-LOG.
+            MOVE WS-RUN-ID            TO AUD-RUN-ID
+            MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP
+            MOVE "division_example"   TO AUD-PROGRAM-ID
+            MOVE "RUN-DATE"           TO AUD-FIELD-NAME
+            MOVE LS-RUN-DATE          TO AUD-FIELD-VALUE
+            PERFORM 3010-WRITE-AUDIT-LINE
+            MOVE "SHIFT-CODE"         TO AUD-FIELD-NAME
+            MOVE LS-SHIFT-CODE        TO AUD-FIELD-VALUE
+            PERFORM 3010-WRITE-AUDIT-LINE
+            MOVE "RETURN-CODE"        TO AUD-FIELD-NAME
+            MOVE LS-RETURN-CODE       TO AUD-FIELD-VALUE
+            PERFORM 3010-WRITE-AUDIT-LINE.
+
+       3010-WRITE-AUDIT-LINE.
+            IF WS-AUDIT-LOG-OPEN = "Y"
+               WRITE AUDIT-RECORD
+               IF WS-AUDIT-FILE-STATUS <> "00"
+                  DISPLAY "AUDIT-LOG FALLBACK: " AUD-FIELD-NAME "="
+                          AUD-FIELD-VALUE
+               END-IF
+            ELSE
+               DISPLAY "AUDIT-LOG FALLBACK: " AUD-FIELD-NAME "="
+                       AUD-FIELD-VALUE
+            END-IF.
        END PROGRAM division_example.
